@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Author: Yunting Yin
+      * Date: August 8th, 2026
+      * Purpose: Print a page-formatted tuition roster from
+      *          STUDENT-RECORDS.TXT, sorted by STUDENT-NAME, with a
+      *          grand-total TUITION-OWED line for the bursar's office.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-ROSTER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORDS-FILE-IN
+           ASSIGN TO "F:\STUDENT-RECORDS.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STUDENT-RECORD-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK1".
+
+           SELECT ROSTER-REPORT-OUT
+           ASSIGN TO "F:\STUDENT-ROSTER-REPORT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ROSTER-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORDS-FILE-IN.
+           COPY STUDCPY.
+
+       SD SORT-WORK-FILE.
+      *    Mirrors STUDCPY field-for-field so the SORT ... USING
+      *    byte copy into this record lines up.
+       01 SORT-RECORD.
+           05 SORT-STUDENT-NUMBER PIC 9(6).
+           05 SORT-TUITION-OWED PIC 9(6).
+           05 SORT-STUDENT-NAME PIC X(30).
+           05 SORT-ENROLLMENT-STATUS PIC X(1).
+           05 SORT-ACADEMIC-TERM PIC X(6).
+
+       FD ROSTER-REPORT-OUT.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 STUDENT-RECORD-FILE-STATUS PIC X(2).
+           05 ROSTER-REPORT-STATUS PIC X(2).
+           05 SORT-EOF-SW PIC X(1) VALUE 'N'.
+           05 PAGE-NUMBER PIC 9(4) VALUE ZERO.
+           05 LINE-COUNT PIC 9(4) VALUE ZERO.
+           05 LINES-PER-PAGE PIC 9(4) VALUE 40.
+
+       01 GRAND-TOTAL-TUITION-OWED PIC 9(8) VALUE ZERO.
+
+       01 HEADING-LINE-1.
+           05 FILLER PIC X(20) VALUE "TUITION ROSTER".
+           05 FILLER PIC X(10) VALUE "PAGE".
+           05 HEADING-PAGE-NUMBER PIC ZZZ9.
+
+       01 HEADING-LINE-2.
+           05 FILLER PIC X(10) VALUE "NUMBER".
+           05 FILLER PIC X(32) VALUE "NAME".
+           05 FILLER PIC X(10) VALUE "OWED".
+
+       01 DETAIL-LINE.
+           05 DETAIL-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DETAIL-STUDENT-NAME PIC X(30).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DETAIL-TUITION-OWED PIC ZZZ,ZZ9.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER PIC X(40) VALUE "GRAND TOTAL TUITION OWED".
+           05 GRAND-TOTAL-EDIT PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       PRODUCE-STUDENT-ROSTER-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-STUDENT-NAME
+               INPUT PROCEDURE IS LOAD-SORT-INPUT
+               OUTPUT PROCEDURE IS PRINT-SORTED-ROSTER.
+           STOP RUN.
+       LOAD-SORT-INPUT.
+      *    A plain SORT ... USING never surfaces a bad OPEN through
+      *    FILE STATUS, so the roster is opened explicitly here to
+      *    get the same "could not be opened" diagnostic every other
+      *    program that reads STUDENT-RECORDS-FILE-IN was given.
+           OPEN INPUT STUDENT-RECORDS-FILE-IN.
+           IF STUDENT-RECORD-FILE-STATUS NOT = '00'
+               DISPLAY "STUDENT-RECORDS.TXT could not be opened, "
+                       "file status " STUDENT-RECORD-FILE-STATUS "."
+               STOP RUN
+           END-IF.
+           PERFORM READ-STUDENT-RECORD.
+           PERFORM RELEASE-STUDENT-RECORD
+           UNTIL STUDENT-RECORD-FILE-STATUS = '10'.
+           CLOSE STUDENT-RECORDS-FILE-IN.
+       READ-STUDENT-RECORD.
+           READ STUDENT-RECORDS-FILE-IN.
+       RELEASE-STUDENT-RECORD.
+           MOVE STUDENT-NUMBER TO SORT-STUDENT-NUMBER.
+           MOVE TUITION-OWED TO SORT-TUITION-OWED.
+           MOVE STUDENT-NAME TO SORT-STUDENT-NAME.
+           MOVE ENROLLMENT-STATUS TO SORT-ENROLLMENT-STATUS.
+           MOVE ACADEMIC-TERM TO SORT-ACADEMIC-TERM.
+           RELEASE SORT-RECORD.
+           PERFORM READ-STUDENT-RECORD.
+       PRINT-SORTED-ROSTER.
+           PERFORM OPEN-REPORT-FILE.
+           PERFORM WRITE-REPORT-HEADINGS.
+           PERFORM RETURN-SORTED-STUDENT.
+           PERFORM PRINT-STUDENT-DETAIL-LINE
+           UNTIL SORT-EOF-SW = 'Y'.
+           PERFORM WRITE-GRAND-TOTAL-LINE.
+           PERFORM CLOSE-REPORT-FILE.
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT ROSTER-REPORT-OUT.
+       RETURN-SORTED-STUDENT.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO SORT-EOF-SW
+           END-RETURN.
+       PRINT-STUDENT-DETAIL-LINE.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+           END-IF.
+           MOVE SORT-STUDENT-NUMBER TO DETAIL-STUDENT-NUMBER.
+           MOVE SORT-STUDENT-NAME TO DETAIL-STUDENT-NAME.
+           MOVE SORT-TUITION-OWED TO DETAIL-TUITION-OWED.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO LINE-COUNT.
+           ADD SORT-TUITION-OWED TO GRAND-TOTAL-TUITION-OWED.
+           PERFORM RETURN-SORTED-STUDENT.
+       WRITE-REPORT-HEADINGS.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO HEADING-PAGE-NUMBER.
+           IF PAGE-NUMBER > 1
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               BEFORE ADVANCING PAGE
+           END-IF.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ZERO TO LINE-COUNT.
+       WRITE-GRAND-TOTAL-LINE.
+           MOVE GRAND-TOTAL-TUITION-OWED TO GRAND-TOTAL-EDIT.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM GRAND-TOTAL-LINE.
+       CLOSE-REPORT-FILE.
+           CLOSE ROSTER-REPORT-OUT.
+       END PROGRAM STUDENT-ROSTER-REPORT.
