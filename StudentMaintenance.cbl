@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author: Yunting Yin
+      * Date: August 8th, 2026
+      * Purpose: Look up, correct, or remove a single student record on
+      *          STUDENT-RECORDS.TXT by STUDENT-NUMBER without having
+      *          to regenerate the whole roster.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORDS-FILE-IN
+           ASSIGN TO "F:\STUDENT-RECORDS.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STUDENT-RECORD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORDS-FILE-IN.
+           COPY STUDCPY.
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 STUDENT-RECORD-FILE-STATUS PIC X(2).
+           05 MAINTENANCE-FUNCTION PIC X(1).
+           05 MORE-MAINTENANCE-SW PIC X(3) VALUE 'YES'.
+           05 STUDENT-NUMBER-INPUT PIC X(6).
+           05 RECORD-FOUND-SW PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAINTAIN-STUDENT-RECORDS.
+           PERFORM OPEN-MAINTENANCE-FILE.
+           PERFORM PROMPT-FOR-MAINTENANCE-FUNCTION.
+           PERFORM PROCESS-MAINTENANCE-FUNCTION
+           UNTIL MORE-MAINTENANCE-SW = 'NO'.
+           PERFORM CLOSE-MAINTENANCE-FILE.
+           STOP RUN.
+       OPEN-MAINTENANCE-FILE.
+      *    An indexed file that has never been created yet still has
+      *    to be OPENed OUTPUT once to bring it into existence, the
+      *    same as OPEN-STUDENT-RECORD-FILE in Project1.cbl.
+           OPEN I-O STUDENT-RECORDS-FILE-IN.
+           IF STUDENT-RECORD-FILE-STATUS = '05' OR '35'
+               OPEN OUTPUT STUDENT-RECORDS-FILE-IN
+               CLOSE STUDENT-RECORDS-FILE-IN
+               OPEN I-O STUDENT-RECORDS-FILE-IN
+           END-IF.
+       PROMPT-FOR-MAINTENANCE-FUNCTION.
+           DISPLAY "L)ookup, U)pdate, D)elete, X) exit: ".
+           ACCEPT MAINTENANCE-FUNCTION.
+       PROCESS-MAINTENANCE-FUNCTION.
+           IF MAINTENANCE-FUNCTION = 'X' OR 'x'
+               MOVE 'NO' TO MORE-MAINTENANCE-SW
+           ELSE
+               PERFORM PROMPT-FOR-STUDENT-NUMBER
+               PERFORM LOOKUP-STUDENT-RECORD
+               IF RECORD-FOUND-SW = 'Y'
+                   EVALUATE MAINTENANCE-FUNCTION
+                       WHEN 'L' WHEN 'l'
+                           PERFORM DISPLAY-STUDENT-RECORD
+                       WHEN 'U' WHEN 'u'
+                           PERFORM UPDATE-STUDENT-RECORD
+                       WHEN 'D' WHEN 'd'
+                           PERFORM DELETE-STUDENT-RECORD
+                       WHEN OTHER
+                           DISPLAY "Unrecognized function."
+                   END-EVALUATE
+               ELSE
+                   DISPLAY "Student number " STUDENT-NUMBER-INPUT
+                           " not found."
+               END-IF
+               PERFORM PROMPT-FOR-MAINTENANCE-FUNCTION
+           END-IF.
+       PROMPT-FOR-STUDENT-NUMBER.
+           DISPLAY "Enter student number(6 numbers): ".
+           ACCEPT STUDENT-NUMBER-INPUT.
+       LOOKUP-STUDENT-RECORD.
+           MOVE 'N' TO RECORD-FOUND-SW.
+           MOVE STUDENT-NUMBER-INPUT TO STUDENT-NUMBER.
+           READ STUDENT-RECORDS-FILE-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO RECORD-FOUND-SW
+           END-READ.
+       DISPLAY-STUDENT-RECORD.
+           DISPLAY "Student number   : " STUDENT-NUMBER.
+           DISPLAY "Student name     : " STUDENT-NAME.
+           DISPLAY "Tuition owed     : " TUITION-OWED.
+           DISPLAY "Enrollment status: " ENROLLMENT-STATUS.
+           DISPLAY "Academic term    : " ACADEMIC-TERM.
+       UPDATE-STUDENT-RECORD.
+           PERFORM DISPLAY-STUDENT-RECORD.
+           DISPLAY "Enter new tuition owed($): ".
+           ACCEPT TUITION-OWED.
+           DISPLAY "Enter new student name: ".
+           ACCEPT STUDENT-NAME.
+           DISPLAY "Enter new enrollment status(A-active/"
+                   "W-withdrawn/G-graduated): ".
+           ACCEPT ENROLLMENT-STATUS.
+           DISPLAY "Enter new academic term(e.g. FALL26): ".
+           ACCEPT ACADEMIC-TERM.
+           REWRITE STUDENT-RECORD-IN
+               INVALID KEY
+                   DISPLAY "Student number " STUDENT-NUMBER
+                           " could not be rewritten."
+           END-REWRITE.
+       DELETE-STUDENT-RECORD.
+           PERFORM DISPLAY-STUDENT-RECORD.
+           DELETE STUDENT-RECORDS-FILE-IN
+               INVALID KEY
+                   DISPLAY "Student number " STUDENT-NUMBER
+                           " could not be deleted."
+               NOT INVALID KEY
+                   DISPLAY "Student number " STUDENT-NUMBER
+                           " deleted."
+           END-DELETE.
+       CLOSE-MAINTENANCE-FILE.
+           CLOSE STUDENT-RECORDS-FILE-IN.
+       END PROGRAM STUDENT-MAINTENANCE.
