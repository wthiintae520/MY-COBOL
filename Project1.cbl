@@ -12,19 +12,79 @@
        FILE-CONTROL.
            SELECT STUDENT-RECORDS-FILE-IN
            ASSIGN TO "F:\STUDENT-RECORDS.TXT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STUDENT-RECORD-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE-OUT
+           ASSIGN TO "F:\STUDENT-CHECKPOINT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE-OUT
+           ASSIGN TO "F:\STUDENT-AUDIT-LOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-FILE-STATUS.
+
+           SELECT BATCH-MODE-FLAG-FILE
+           ASSIGN TO "F:\PROJECT1-BATCH.FLG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BATCH-MODE-FLAG-STATUS.
+
+           SELECT TRANSACTION-FILE-IN
+           ASSIGN TO "F:\STUDENT-TRANSACTIONS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANSACTION-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-RECORDS-FILE-IN.
-       01 STUDENT-RECORD-IN.
-           05 STUDENT-NUMBER PIC 9(6).
-           05 TUITION-OWED PIC 9(6).
-           05 STUDENT-NAME PIC X(30).
+           COPY STUDCPY.
+
+       FD CHECKPOINT-FILE-OUT.
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-STUDENT-NUMBER PIC 9(6).
+
+       FD AUDIT-LOG-FILE-OUT.
+       01 AUDIT-LOG-RECORD.
+           05 AUDIT-STUDENT-NUMBER PIC 9(6).
+           05 AUDIT-OPERATOR-ID PIC X(8).
+           05 AUDIT-ENTRY-DATE PIC 9(8).
+           05 AUDIT-ENTRY-TIME PIC 9(8).
+
+       FD BATCH-MODE-FLAG-FILE.
+      *    Presence of this file switches the run to unattended batch
+      *    mode; its one record supplies the operator ID to stamp on
+      *    the audit trail for the whole run (e.g. "BATCHLOAD").
+       01 BATCH-MODE-FLAG-RECORD PIC X(8).
+
+       FD TRANSACTION-FILE-IN.
+      *    Upstream fixed-width load file for unattended batch mode,
+      *    one student per record, laid out field-for-field the same
+      *    way an operator would key them in interactively.
+       01 TRANSACTION-RECORD-IN.
+           05 TXN-STUDENT-NUMBER PIC X(6).
+           05 TXN-TUITION-OWED PIC 9(6).
+           05 TXN-STUDENT-NAME PIC X(30).
+           05 TXN-ENROLLMENT-STATUS PIC X(1).
+           05 TXN-ACADEMIC-TERM PIC X(6).
 
        WORKING-STORAGE SECTION.
        01 CONTROL-FIELDS.
            05 INPUT-RECORD-FLAG PIC X(3).
+           05 STUDENT-RECORD-FILE-STATUS PIC X(2).
+           05 CHECKPOINT-FILE-STATUS PIC X(2).
+           05 AUDIT-LOG-FILE-STATUS PIC X(2).
+           05 STUDENT-NUMBER-INPUT PIC X(6).
+           05 STUDENT-NUMBER-VALID-SW PIC X(1).
+           05 STUDENT-NUMBER-DUPLICATE-SW PIC X(1).
+           05 CHECKPOINT-FOUND-SW PIC X(1).
+           05 LAST-CHECKPOINT-STUDENT-NUMBER PIC 9(6) VALUE ZERO.
+           05 OPERATOR-ID PIC X(8).
+           05 BATCH-MODE-FLAG-STATUS PIC X(2).
+           05 TRANSACTION-FILE-STATUS PIC X(2).
+           05 BATCH-MODE-SW PIC X(1) VALUE 'N'.
 
        PROCEDURE DIVISION.
        PRODUCE-STUDENT-RECORD-FILE.
@@ -35,29 +95,210 @@
            STOP RUN.
        INITIATE-STUDENT-RECORD.
            PERFORM OPEN-STUDENT-RECORD-FILE.
-           PERFORM PROMPT-FOR-INPUT-STUDENT-RECORD.
+           PERFORM REPORT-LAST-CHECKPOINT.
+           PERFORM OPEN-CHECKPOINT-FILE.
+           PERFORM OPEN-AUDIT-LOG-FILE.
+           PERFORM DETERMINE-INPUT-MODE.
+           IF BATCH-MODE-SW = 'Y'
+               PERFORM READ-NEXT-TRANSACTION
+           ELSE
+               PERFORM PROMPT-FOR-OPERATOR-ID
+               PERFORM PROMPT-FOR-INPUT-STUDENT-RECORD
+           END-IF.
+       DETERMINE-INPUT-MODE.
+      *    A flag file switches this run to unattended batch loading
+      *    from TRANSACTION-FILE-IN instead of prompting at a terminal.
+      *    Its record supplies the operator ID for the audit trail;
+      *    no flag file present means the normal interactive session.
+           MOVE 'N' TO BATCH-MODE-SW.
+           OPEN INPUT BATCH-MODE-FLAG-FILE.
+           IF BATCH-MODE-FLAG-STATUS = '00'
+               MOVE 'Y' TO BATCH-MODE-SW
+               READ BATCH-MODE-FLAG-FILE
+                   AT END
+                       MOVE "BATCHJOB" TO OPERATOR-ID
+                   NOT AT END
+                       MOVE BATCH-MODE-FLAG-RECORD TO OPERATOR-ID
+               END-READ
+               CLOSE BATCH-MODE-FLAG-FILE
+               OPEN INPUT TRANSACTION-FILE-IN
+               IF TRANSACTION-FILE-STATUS NOT = '00'
+                   DISPLAY "Batch mode flag file present but "
+                           "STUDENT-TRANSACTIONS.TXT could not be "
+                           "opened, file status "
+                           TRANSACTION-FILE-STATUS "."
+                   MOVE 'N' TO BATCH-MODE-SW
+                   PERFORM CLOSE-STUDENT-RECORD-FILE
+                   STOP RUN
+               END-IF
+           END-IF.
+       READ-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE-IN
+               AT END
+                   MOVE 'NO' TO INPUT-RECORD-FLAG
+               NOT AT END
+                   MOVE 'YES' TO INPUT-RECORD-FLAG
+           END-READ.
+       OPEN-AUDIT-LOG-FILE.
+      *    EXTEND the audit trail so each run's entries add to it;
+      *    OPEN OUTPUT only the first time it does not yet exist.
+           OPEN EXTEND AUDIT-LOG-FILE-OUT.
+           IF AUDIT-LOG-FILE-STATUS = '05' OR '35'
+               OPEN OUTPUT AUDIT-LOG-FILE-OUT
+           END-IF.
+       PROMPT-FOR-OPERATOR-ID.
+      *    Captured once per session and attached to every audit-log
+      *    record written for the students keyed in during this run.
+           DISPLAY "Enter operator ID: ".
+           ACCEPT OPERATOR-ID.
+       REPORT-LAST-CHECKPOINT.
+      *    Let the operator see where a prior run left off before
+      *    keying in any more of the batch.
+           MOVE 'N' TO CHECKPOINT-FOUND-SW.
+           OPEN INPUT CHECKPOINT-FILE-OUT.
+           IF CHECKPOINT-FILE-STATUS = '00'
+               PERFORM READ-CHECKPOINT-RECORD
+               PERFORM SAVE-LAST-CHECKPOINT
+               UNTIL CHECKPOINT-FILE-STATUS = '10'
+               CLOSE CHECKPOINT-FILE-OUT
+           END-IF.
+           IF CHECKPOINT-FOUND-SW = 'Y'
+               DISPLAY "Last checkpointed student number: "
+                       LAST-CHECKPOINT-STUDENT-NUMBER
+           ELSE
+               DISPLAY "No prior checkpoint found."
+           END-IF.
+       READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE-OUT.
+       SAVE-LAST-CHECKPOINT.
+           MOVE 'Y' TO CHECKPOINT-FOUND-SW.
+           MOVE CHECKPOINT-STUDENT-NUMBER
+               TO LAST-CHECKPOINT-STUDENT-NUMBER.
+           PERFORM READ-CHECKPOINT-RECORD.
+       OPEN-CHECKPOINT-FILE.
+      *    EXTEND the checkpoint log so each run's writes add to it;
+      *    OPEN OUTPUT only the first time it does not yet exist.
+           OPEN EXTEND CHECKPOINT-FILE-OUT.
+           IF CHECKPOINT-FILE-STATUS = '05' OR '35'
+               OPEN OUTPUT CHECKPOINT-FILE-OUT
+           END-IF.
        OPEN-STUDENT-RECORD-FILE.
-           OPEN OUTPUT STUDENT-RECORDS-FILE-IN.
+      *    OPEN I-O keeps the roster from being truncated on a rerun,
+      *    the way OPEN EXTEND used to for the line sequential file.
+      *    An indexed file that has never been created yet still has
+      *    to be OPENed OUTPUT once to bring it into existence.
+           OPEN I-O STUDENT-RECORDS-FILE-IN.
+           IF STUDENT-RECORD-FILE-STATUS = '05' OR '35'
+               OPEN OUTPUT STUDENT-RECORDS-FILE-IN
+               CLOSE STUDENT-RECORDS-FILE-IN
+               OPEN I-O STUDENT-RECORDS-FILE-IN
+           END-IF.
        PROMPT-FOR-INPUT-STUDENT-RECORD.
            DISPLAY "Do you want to input student record? ".
            ACCEPT INPUT-RECORD-FLAG.
        PRODUCE-STUDENT-RECORD.
-           PERFORM PROMPT-FOR-STUDENT-NUMBER.
+           IF BATCH-MODE-SW = 'Y'
+               PERFORM PRODUCE-STUDENT-RECORD-FROM-BATCH
+           ELSE
+               PERFORM PRODUCE-STUDENT-RECORD-INTERACTIVE
+           END-IF.
+       PRODUCE-STUDENT-RECORD-INTERACTIVE.
+           MOVE 'N' TO STUDENT-NUMBER-VALID-SW.
+           PERFORM PROMPT-AND-VALIDATE-STUDENT-NUMBER
+           UNTIL STUDENT-NUMBER-VALID-SW = 'Y'.
            PERFORM PROMPT-FOR-TUITION-OWED.
            PERFORM PROMPT-FOR-STUDENT-NAME.
+           PERFORM PROMPT-FOR-ENROLLMENT-STATUS.
+           PERFORM PROMPT-FOR-ACADEMIC-TERM.
            PERFORM WRITE-STUDENT-RECORD-IN.
            PERFORM PROMPT-FOR-INPUT-STUDENT-RECORD.
+       PRODUCE-STUDENT-RECORD-FROM-BATCH.
+      *    Runs the same numeric/duplicate validation as the
+      *    interactive path, but skips a record that fails it instead
+      *    of re-prompting, since there is no operator to re-prompt.
+           MOVE TXN-STUDENT-NUMBER TO STUDENT-NUMBER-INPUT.
+           PERFORM VALIDATE-STUDENT-NUMBER.
+           IF STUDENT-NUMBER-VALID-SW = 'Y'
+               MOVE TXN-TUITION-OWED TO TUITION-OWED
+               MOVE TXN-STUDENT-NAME TO STUDENT-NAME
+               MOVE TXN-ENROLLMENT-STATUS TO ENROLLMENT-STATUS
+               MOVE TXN-ACADEMIC-TERM TO ACADEMIC-TERM
+               PERFORM WRITE-STUDENT-RECORD-IN
+           ELSE
+               DISPLAY "Skipping transaction for student number "
+                       STUDENT-NUMBER-INPUT " - failed validation."
+           END-IF.
+           PERFORM READ-NEXT-TRANSACTION.
+       PROMPT-AND-VALIDATE-STUDENT-NUMBER.
+           PERFORM PROMPT-FOR-STUDENT-NUMBER.
+           PERFORM VALIDATE-STUDENT-NUMBER.
        PROMPT-FOR-STUDENT-NUMBER.
            DISPLAY "Enter student number(6 numbers): ".
-           ACCEPT STUDENT-NUMBER.
+           ACCEPT STUDENT-NUMBER-INPUT.
+       VALIDATE-STUDENT-NUMBER.
+      *    Re-prompt on anything that is not 6 non-zero digits, and
+      *    reject a number that is already on the roster.
+           MOVE 'Y' TO STUDENT-NUMBER-VALID-SW
+           IF STUDENT-NUMBER-INPUT IS NOT NUMERIC
+               OR STUDENT-NUMBER-INPUT = '000000'
+               DISPLAY "Student number must be 6 numeric digits, "
+                       "not all zero. Please re-enter."
+               MOVE 'N' TO STUDENT-NUMBER-VALID-SW
+           ELSE
+               MOVE STUDENT-NUMBER-INPUT TO STUDENT-NUMBER
+               PERFORM CHECK-DUPLICATE-STUDENT-NUMBER
+               IF STUDENT-NUMBER-DUPLICATE-SW = 'Y'
+                   DISPLAY "Student number " STUDENT-NUMBER-INPUT
+                           " is already on file. Please re-enter."
+                   MOVE 'N' TO STUDENT-NUMBER-VALID-SW
+               END-IF
+           END-IF.
+       CHECK-DUPLICATE-STUDENT-NUMBER.
+      *    STUDENT-NUMBER is the record key, so a duplicate is found
+      *    with a single keyed READ instead of scanning the file.
+           MOVE 'N' TO STUDENT-NUMBER-DUPLICATE-SW
+           READ STUDENT-RECORDS-FILE-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO STUDENT-NUMBER-DUPLICATE-SW
+           END-READ.
        PROMPT-FOR-TUITION-OWED.
            DISPLAY "Enter tuition owed($): ".
            ACCEPT TUITION-OWED.
        PROMPT-FOR-STUDENT-NAME.
            DISPLAY "Enter student name: ".
            ACCEPT STUDENT-NAME.
+       PROMPT-FOR-ENROLLMENT-STATUS.
+           DISPLAY "Enter enrollment status(A-active/W-withdrawn/"
+                   "G-graduated): ".
+           ACCEPT ENROLLMENT-STATUS.
+       PROMPT-FOR-ACADEMIC-TERM.
+           DISPLAY "Enter academic term(e.g. FALL26): ".
+           ACCEPT ACADEMIC-TERM.
        WRITE-STUDENT-RECORD-IN.
-           WRITE STUDENT-RECORD-IN.
+           WRITE STUDENT-RECORD-IN
+               INVALID KEY
+                   DISPLAY "Student number " STUDENT-NUMBER
+                           " could not be written to the roster."
+               NOT INVALID KEY
+                   PERFORM WRITE-CHECKPOINT-RECORD
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+           END-WRITE.
+       WRITE-CHECKPOINT-RECORD.
+           MOVE STUDENT-NUMBER TO CHECKPOINT-STUDENT-NUMBER.
+           WRITE CHECKPOINT-RECORD.
+       WRITE-AUDIT-LOG-RECORD.
+           MOVE STUDENT-NUMBER TO AUDIT-STUDENT-NUMBER.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           ACCEPT AUDIT-ENTRY-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-ENTRY-TIME FROM TIME.
+           WRITE AUDIT-LOG-RECORD.
        CLOSE-STUDENT-RECORD-FILE.
            CLOSE STUDENT-RECORDS-FILE-IN.
+           CLOSE CHECKPOINT-FILE-OUT.
+           CLOSE AUDIT-LOG-FILE-OUT.
+           IF BATCH-MODE-SW = 'Y'
+               CLOSE TRANSACTION-FILE-IN
+           END-IF.
        END PROGRAM PROJECT-1.
