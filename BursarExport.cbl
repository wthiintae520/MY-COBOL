@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author: Yunting Yin
+      * Date: August 8th, 2026
+      * Purpose: Convert STUDENT-RECORDS.TXT into the comma-delimited
+      *          interchange format the bursar's system expects for the
+      *          monthly finance office handoff.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BURSAR-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORDS-FILE-IN
+           ASSIGN TO "F:\STUDENT-RECORDS.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STUDENT-RECORD-FILE-STATUS.
+
+           SELECT BURSAR-EXPORT-OUT
+           ASSIGN TO "F:\BURSAR-EXPORT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BURSAR-EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORDS-FILE-IN.
+           COPY STUDCPY.
+
+       FD BURSAR-EXPORT-OUT.
+       01 BURSAR-EXPORT-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 STUDENT-RECORD-FILE-STATUS PIC X(2).
+           05 BURSAR-EXPORT-STATUS PIC X(2).
+           05 EXPORT-RECORD-COUNT PIC 9(6) VALUE ZERO.
+
+       01 CSV-LINE PIC X(100).
+
+       PROCEDURE DIVISION.
+       EXPORT-BURSAR-EXTRACT.
+           PERFORM OPEN-EXPORT-FILES.
+           PERFORM WRITE-CSV-HEADER.
+           PERFORM READ-STUDENT-RECORD.
+           PERFORM WRITE-CSV-DETAIL-LINE
+           UNTIL STUDENT-RECORD-FILE-STATUS = '10'.
+           PERFORM WRITE-CSV-TRAILER.
+           PERFORM CLOSE-EXPORT-FILES.
+           STOP RUN.
+       OPEN-EXPORT-FILES.
+           OPEN INPUT STUDENT-RECORDS-FILE-IN.
+           IF STUDENT-RECORD-FILE-STATUS NOT = '00'
+               DISPLAY "STUDENT-RECORDS.TXT could not be opened, "
+                       "file status " STUDENT-RECORD-FILE-STATUS "."
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT BURSAR-EXPORT-OUT.
+       WRITE-CSV-HEADER.
+           MOVE "STUDENT_NUMBER,STUDENT_NAME,TUITION_OWED,"
+                & "ENROLLMENT_STATUS,ACADEMIC_TERM" TO CSV-LINE.
+           WRITE BURSAR-EXPORT-LINE FROM CSV-LINE.
+       READ-STUDENT-RECORD.
+           READ STUDENT-RECORDS-FILE-IN.
+       WRITE-CSV-DETAIL-LINE.
+           MOVE SPACES TO CSV-LINE.
+           STRING STUDENT-NUMBER DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(STUDENT-NAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TUITION-OWED DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ENROLLMENT-STATUS DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(ACADEMIC-TERM) DELIMITED BY SIZE
+                  INTO CSV-LINE.
+           WRITE BURSAR-EXPORT-LINE FROM CSV-LINE.
+           ADD 1 TO EXPORT-RECORD-COUNT.
+           PERFORM READ-STUDENT-RECORD.
+       WRITE-CSV-TRAILER.
+           MOVE SPACES TO CSV-LINE.
+           STRING "RECORD_COUNT," DELIMITED BY SIZE
+                  EXPORT-RECORD-COUNT DELIMITED BY SIZE
+                  INTO CSV-LINE.
+           WRITE BURSAR-EXPORT-LINE FROM CSV-LINE.
+       CLOSE-EXPORT-FILES.
+           CLOSE STUDENT-RECORDS-FILE-IN.
+           CLOSE BURSAR-EXPORT-OUT.
+       END PROGRAM BURSAR-EXPORT.
