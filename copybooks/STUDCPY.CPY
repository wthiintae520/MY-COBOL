@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: Yunting Yin
+      * Date: August 8th, 2026
+      * Purpose: Shared STUDENT-RECORD-IN layout for STUDENT-RECORDS.TXT
+      *          so every program that reads or writes the roster
+      *          agrees on the same record.
+      ******************************************************************
+       01 STUDENT-RECORD-IN.
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION-OWED PIC 9(6).
+           05 STUDENT-NAME PIC X(30).
+           05 ENROLLMENT-STATUS PIC X(1).
+               88 STUDENT-ACTIVE VALUE 'A'.
+               88 STUDENT-WITHDRAWN VALUE 'W'.
+               88 STUDENT-GRADUATED VALUE 'G'.
+           05 ACADEMIC-TERM PIC X(6).
