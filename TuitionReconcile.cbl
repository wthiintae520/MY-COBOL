@@ -0,0 +1,236 @@
+      ******************************************************************
+      * Author: Yunting Yin
+      * Date: August 8th, 2026
+      * Purpose: Reconcile STUDENT-RECORDS.TXT tuition balances against
+      *          a daily bursar's office payments feed and report the
+      *          remaining balance owed per student.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TUITION-RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORDS-FILE-IN
+           ASSIGN TO "F:\STUDENT-RECORDS.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS STUDENT-RECORD-FILE-STATUS.
+
+           SELECT PAYMENTS-FILE-IN
+           ASSIGN TO "F:\PAYMENTS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PAYMENTS-FILE-STATUS.
+
+           SELECT RECONCILIATION-REPORT-OUT
+           ASSIGN TO "F:\TUITION-RECONCILE.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECONCILIATION-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORDS-FILE-IN.
+           COPY STUDCPY.
+
+       FD PAYMENTS-FILE-IN.
+       01 PAYMENT-RECORD-IN.
+           05 PAYMENT-STUDENT-NUMBER PIC 9(6).
+           05 PAYMENT-AMOUNT PIC 9(6).
+
+       FD RECONCILIATION-REPORT-OUT.
+       01 RECONCILIATION-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 STUDENT-RECORD-FILE-STATUS PIC X(2).
+           05 PAYMENTS-FILE-STATUS PIC X(2).
+           05 RECONCILIATION-REPORT-STATUS PIC X(2).
+           05 STUDENT-TABLE-COUNT PIC 9(4) COMP VALUE ZERO.
+           05 STUDENT-TABLE-FULL-SW PIC X(1) VALUE 'N'.
+           05 STUDENT-FOUND-SW PIC X(1).
+           05 STUDENT-FOUND-INDEX PIC 9(4) COMP VALUE ZERO.
+
+       01 STUDENT-TABLE-AREA.
+           05 STUDENT-TABLE-ENTRY OCCURS 500 TIMES
+              INDEXED BY STUDENT-TABLE-IDX.
+               10 TABLE-STUDENT-NUMBER PIC 9(6).
+               10 TABLE-STUDENT-NAME PIC X(30).
+               10 TABLE-TUITION-OWED PIC 9(6).
+               10 TABLE-PAYMENTS-APPLIED PIC 9(6) VALUE ZERO.
+
+       01 REMAINING-BALANCE-WORK PIC S9(8) VALUE ZERO.
+
+       01 REPORT-LINE-FIELDS.
+           05 REPORT-STUDENT-NUMBER PIC 9(6).
+           05 REPORT-STUDENT-NAME PIC X(30).
+           05 REPORT-TUITION-OWED PIC ZZZ,ZZ9.
+           05 REPORT-PAYMENTS-APPLIED PIC ZZZ,ZZ9.
+           05 REPORT-REMAINING-BALANCE PIC ZZZ,ZZ9-.
+
+       01 GRAND-TOTAL-FIELDS.
+      *    9 digits: up to 500 entries (STUDENT-TABLE-AREA's capacity)
+      *    of up to PIC 9(6) each can sum past 8 digits.
+           05 GRAND-TOTAL-TUITION-OWED PIC 9(9) VALUE ZERO.
+           05 GRAND-TOTAL-PAYMENTS-APPLIED PIC 9(9) VALUE ZERO.
+           05 GRAND-TOTAL-REMAINING-BALANCE PIC S9(9) VALUE ZERO.
+
+       01 GRAND-TOTAL-REPORT-FIELDS.
+      *    Edited counterparts of GRAND-TOTAL-FIELDS for the printed
+      *    total line; STRINGing an unedited numeric prints raw digits,
+      *    and STRINGing a signed one without SIGN IS SEPARATE copies
+      *    the zone overpunch on its last byte instead of a sign.
+           05 GRAND-TOTAL-TUITION-OWED-EDIT PIC ZZZ,ZZZ,ZZ9.
+           05 GRAND-TOTAL-PAYMENTS-APPLIED-EDIT PIC ZZZ,ZZZ,ZZ9.
+           05 GRAND-TOTAL-REMAINING-BALANCE-EDIT PIC ZZZ,ZZZ,ZZ9-.
+
+       PROCEDURE DIVISION.
+       RECONCILE-TUITION-BALANCES.
+           PERFORM OPEN-RECONCILE-FILES.
+           PERFORM LOAD-STUDENT-TABLE.
+           PERFORM APPLY-PAYMENTS-TO-TABLE.
+           PERFORM WRITE-RECONCILIATION-REPORT.
+           PERFORM CLOSE-RECONCILE-FILES.
+           STOP RUN.
+       OPEN-RECONCILE-FILES.
+           OPEN INPUT STUDENT-RECORDS-FILE-IN.
+           IF STUDENT-RECORD-FILE-STATUS NOT = '00'
+               DISPLAY "STUDENT-RECORDS.TXT could not be opened, "
+                       "file status " STUDENT-RECORD-FILE-STATUS "."
+               STOP RUN
+           END-IF.
+           OPEN INPUT PAYMENTS-FILE-IN.
+           IF PAYMENTS-FILE-STATUS NOT = '00'
+               DISPLAY "PAYMENTS.TXT could not be opened, "
+                       "file status " PAYMENTS-FILE-STATUS "."
+               CLOSE STUDENT-RECORDS-FILE-IN
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RECONCILIATION-REPORT-OUT.
+       LOAD-STUDENT-TABLE.
+      *    Bring the whole roster into a table so each payment can be
+      *    matched against it without rereading the master file.
+           PERFORM READ-STUDENT-RECORD.
+           PERFORM ADD-STUDENT-TO-TABLE
+           UNTIL STUDENT-RECORD-FILE-STATUS = '10'
+               OR STUDENT-TABLE-FULL-SW = 'Y'.
+       READ-STUDENT-RECORD.
+           READ STUDENT-RECORDS-FILE-IN.
+       ADD-STUDENT-TO-TABLE.
+      *    STUDENT-TABLE-AREA is fixed at 500 entries; stop loading and
+      *    report it rather than index past the table if the roster
+      *    ever grows beyond that.
+           IF STUDENT-TABLE-COUNT >= 500
+               MOVE 'Y' TO STUDENT-TABLE-FULL-SW
+               DISPLAY "STUDENT-TABLE-AREA is full at 500 students; "
+                       "remaining roster records were not reconciled."
+           ELSE
+               ADD 1 TO STUDENT-TABLE-COUNT
+               SET STUDENT-TABLE-IDX TO STUDENT-TABLE-COUNT
+               MOVE STUDENT-NUMBER
+                   TO TABLE-STUDENT-NUMBER (STUDENT-TABLE-IDX)
+               MOVE STUDENT-NAME
+                   TO TABLE-STUDENT-NAME (STUDENT-TABLE-IDX)
+               MOVE TUITION-OWED
+                   TO TABLE-TUITION-OWED (STUDENT-TABLE-IDX)
+               MOVE ZERO TO TABLE-PAYMENTS-APPLIED (STUDENT-TABLE-IDX)
+               PERFORM READ-STUDENT-RECORD
+           END-IF.
+       APPLY-PAYMENTS-TO-TABLE.
+           PERFORM READ-PAYMENT-RECORD.
+           PERFORM POST-PAYMENT-TO-TABLE
+           UNTIL PAYMENTS-FILE-STATUS = '10'.
+       READ-PAYMENT-RECORD.
+           READ PAYMENTS-FILE-IN.
+       POST-PAYMENT-TO-TABLE.
+           PERFORM FIND-STUDENT-IN-TABLE.
+           IF STUDENT-FOUND-SW = 'Y'
+               SET STUDENT-TABLE-IDX TO STUDENT-FOUND-INDEX
+               ADD PAYMENT-AMOUNT
+                   TO TABLE-PAYMENTS-APPLIED (STUDENT-TABLE-IDX)
+           END-IF.
+           PERFORM READ-PAYMENT-RECORD.
+       FIND-STUDENT-IN-TABLE.
+      *    STUDENT-TABLE-IDX itself ends up one past the matching
+      *    entry once the VARYING loop tests its UNTIL condition, so
+      *    the matching subscript is captured separately as soon as
+      *    it is found.
+           MOVE 'N' TO STUDENT-FOUND-SW.
+           MOVE ZERO TO STUDENT-FOUND-INDEX.
+           SET STUDENT-TABLE-IDX TO 1.
+           PERFORM SEARCH-FOR-PAYMENT-STUDENT
+           VARYING STUDENT-TABLE-IDX FROM 1 BY 1
+           UNTIL STUDENT-TABLE-IDX > STUDENT-TABLE-COUNT
+               OR STUDENT-FOUND-SW = 'Y'.
+       SEARCH-FOR-PAYMENT-STUDENT.
+           IF PAYMENT-STUDENT-NUMBER
+               = TABLE-STUDENT-NUMBER (STUDENT-TABLE-IDX)
+               MOVE 'Y' TO STUDENT-FOUND-SW
+               SET STUDENT-FOUND-INDEX TO STUDENT-TABLE-IDX
+           END-IF.
+       WRITE-RECONCILIATION-REPORT.
+           PERFORM WRITE-RECONCILIATION-HEADINGS.
+           SET STUDENT-TABLE-IDX TO 1.
+           PERFORM WRITE-RECONCILIATION-DETAIL-LINE
+           VARYING STUDENT-TABLE-IDX FROM 1 BY 1
+           UNTIL STUDENT-TABLE-IDX > STUDENT-TABLE-COUNT.
+           PERFORM WRITE-RECONCILIATION-TOTAL-LINE.
+       WRITE-RECONCILIATION-HEADINGS.
+           MOVE "STUDENT # NAME                           OWED"
+               & "     PAID   BALANCE" TO RECONCILIATION-REPORT-LINE.
+           WRITE RECONCILIATION-REPORT-LINE.
+           MOVE SPACES TO RECONCILIATION-REPORT-LINE.
+           WRITE RECONCILIATION-REPORT-LINE.
+       WRITE-RECONCILIATION-DETAIL-LINE.
+           MOVE TABLE-STUDENT-NUMBER (STUDENT-TABLE-IDX)
+               TO REPORT-STUDENT-NUMBER.
+           MOVE TABLE-STUDENT-NAME (STUDENT-TABLE-IDX)
+               TO REPORT-STUDENT-NAME.
+           MOVE TABLE-TUITION-OWED (STUDENT-TABLE-IDX)
+               TO REPORT-TUITION-OWED.
+           MOVE TABLE-PAYMENTS-APPLIED (STUDENT-TABLE-IDX)
+               TO REPORT-PAYMENTS-APPLIED.
+           COMPUTE REMAINING-BALANCE-WORK =
+               TABLE-TUITION-OWED (STUDENT-TABLE-IDX)
+               - TABLE-PAYMENTS-APPLIED (STUDENT-TABLE-IDX).
+           MOVE REMAINING-BALANCE-WORK TO REPORT-REMAINING-BALANCE.
+           ADD TABLE-TUITION-OWED (STUDENT-TABLE-IDX)
+               TO GRAND-TOTAL-TUITION-OWED.
+           ADD TABLE-PAYMENTS-APPLIED (STUDENT-TABLE-IDX)
+               TO GRAND-TOTAL-PAYMENTS-APPLIED.
+           ADD REMAINING-BALANCE-WORK
+               TO GRAND-TOTAL-REMAINING-BALANCE.
+           STRING REPORT-STUDENT-NUMBER DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  REPORT-STUDENT-NAME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  REPORT-TUITION-OWED DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  REPORT-PAYMENTS-APPLIED DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  REPORT-REMAINING-BALANCE DELIMITED BY SIZE
+                  INTO RECONCILIATION-REPORT-LINE.
+           WRITE RECONCILIATION-REPORT-LINE.
+       WRITE-RECONCILIATION-TOTAL-LINE.
+           MOVE SPACES TO RECONCILIATION-REPORT-LINE.
+           WRITE RECONCILIATION-REPORT-LINE.
+           MOVE GRAND-TOTAL-TUITION-OWED
+               TO GRAND-TOTAL-TUITION-OWED-EDIT.
+           MOVE GRAND-TOTAL-PAYMENTS-APPLIED
+               TO GRAND-TOTAL-PAYMENTS-APPLIED-EDIT.
+           MOVE GRAND-TOTAL-REMAINING-BALANCE
+               TO GRAND-TOTAL-REMAINING-BALANCE-EDIT.
+           STRING "GRAND TOTAL         " DELIMITED BY SIZE
+                  GRAND-TOTAL-TUITION-OWED-EDIT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  GRAND-TOTAL-PAYMENTS-APPLIED-EDIT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  GRAND-TOTAL-REMAINING-BALANCE-EDIT DELIMITED BY SIZE
+                  INTO RECONCILIATION-REPORT-LINE.
+           WRITE RECONCILIATION-REPORT-LINE.
+       CLOSE-RECONCILE-FILES.
+           CLOSE STUDENT-RECORDS-FILE-IN.
+           CLOSE PAYMENTS-FILE-IN.
+           CLOSE RECONCILIATION-REPORT-OUT.
+       END PROGRAM TUITION-RECONCILE.
